@@ -1,38 +1,216 @@
-       IDENTIFICATION DIVISION.                                   
-       PROGRAM-ID.                     ARITM.                     
-       ENVIRONMENT DIVISION.                                      
-       DATA DIVISION.                                             
-       WORKING-STORAGE SECTION.                                   
-       77  WSC-NUM-A                   PIC 9(01) VALUE 5.         
-       77  WSC-NUM-B                   PIC 9(01) VALUE 9.         
-      *                                                           
-       77  WSV-RESULT-1                PIC 9(02) VALUE ZEROS.     
-       77  WSV-RESULT-2                PIC 9(02) VALUE ZEROS.     
-       77  WSV-RESULT-3                PIC 9(02) VALUE ZEROS.     
-       77  WSV-RESULT-4                PIC 9(02) VALUE ZEROS.     
-       77  WSV-RESULT-5                PIC 9(02) VALUE ZEROS.     
-      *                                                           
-       PROCEDURE DIVISION.                                        
-       010-MAIN.                                                  
-                                                                  
-      *ADD                                                        
-           ADD WSC-NUM-A TO WSC-NUM-B GIVING WSV-RESULT-1         
-                                                                  
-      *SUBSTRACT                                                  
-           SUBTRACT WSC-NUM-B FROM WSC-NUM-A GIVING WSV-RESULT-2  
-                                                                  
-      *MULTIPLY                                                   
-           MULTIPLY WSC-NUM-A BY WSC-NUM-B GIVING WSV-RESULT-3    
-                                                                  
-      *DIVIDE                                                     
-           DIVIDE   WSC-NUM-A BY WSC-NUM-B GIVING WSV-RESULT-4    
-                                                                  
-      *COMPUTE                                                    
-           COMPUTE  WSV-RESULT-5 = WSC-NUM-A * WSC-NUM-B          
-      *                                                           
-           DISPLAY 'RESULTADO 1: ' WSV-RESULT-1                   
-           DISPLAY 'RESULTADO 2: ' WSV-RESULT-2                   
-           DISPLAY 'RESULTADO 3: ' WSV-RESULT-3                   
-           DISPLAY 'RESULTADO 4: ' WSV-RESULT-4                   
-           DISPLAY 'RESULTADO 5: ' WSV-RESULT-5                   
-           STOP RUN.                                              
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     ARITM.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE            ASSIGN TO TRANFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-TRANS-STAT.
+
+           SELECT AUDIT-FILE            ASSIGN TO AUDFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-AUDIT-STAT.
+
+           SELECT EXCEPTION-FILE        ASSIGN TO EXCPFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-EXCP-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  TRANS-RECORD.
+           05 TR-NUM-A                  PIC S9(05)V99 COMP-3.
+           05 TR-NUM-B                  PIC S9(05)V99 COMP-3.
+           05 FILLER                    PIC X(02).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AUD-RUN-ID                PIC X(14).
+           05 AUD-NUM-A                 PIC S9(05)V99 COMP-3.
+           05 AUD-NUM-B                 PIC S9(05)V99 COMP-3.
+           05 AUD-RESULT-1              PIC S9(05)V99 COMP-3.
+           05 AUD-RESULT-2              PIC S9(05)V99 COMP-3.
+           05 AUD-RESULT-3              PIC S9(05)V99 COMP-3.
+           05 AUD-RESULT-4              PIC S9(05)V99 COMP-3.
+           05 AUD-RESULT-5              PIC S9(05)V99 COMP-3.
+           05 AUD-ERROR-SW              PIC X(01).
+           05 FILLER                    PIC X(07).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPWS.
+
+       WORKING-STORAGE SECTION.
+           COPY SWTCHWS.
+           COPY ABNDWS.
+      *
+       77  WSV-TRANS-STAT              PIC X(02) VALUE ZEROS.
+       77  WSV-AUDIT-STAT              PIC X(02) VALUE ZEROS.
+       77  WSV-EXCP-STAT               PIC X(02) VALUE ZEROS.
+      *
+       77  WSC-NUM-A                   PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77  WSC-NUM-B                   PIC S9(05)V99 COMP-3 VALUE ZEROS.
+      *
+       77  WSV-RESULT-1                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77  WSV-RESULT-2                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77  WSV-RESULT-3                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77  WSV-RESULT-4                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77  WSV-RESULT-5                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+      *
+       77  WSV-ERROR-SW                PIC X(01) VALUE 'N'.
+         88 WSV-ERROR-FOUND                      VALUE 'Y'.
+      *
+      *IDENTIFICADOR DE CORRIDA PARA LA BITACORA DE AUDITORIA
+       01  WSV-RUN-STAMP.
+           05 WSV-RUN-DATE             PIC 9(06) VALUE ZEROS.
+           05 WSV-RUN-TIME             PIC 9(08) VALUE ZEROS.
+       77  WSV-RUN-ID                  PIC X(14) VALUE SPACES.
+      *
+      *TOTALES DE CONTROL PARA EL CUADRE DEL LOTE
+       01  WSV-TOTALES.
+           05 WSV-TOTAL-TRANS          PIC 9(05) VALUE ZEROS.
+           05 WSV-TOTAL-RESULT-1       PIC S9(07)V99 COMP-3 VALUE ZEROS.
+           05 WSV-TOTAL-RESULT-2       PIC S9(07)V99 COMP-3 VALUE ZEROS.
+           05 WSV-TOTAL-RESULT-3       PIC S9(07)V99 COMP-3 VALUE ZEROS.
+           05 WSV-TOTAL-RESULT-4       PIC S9(07)V99 COMP-3 VALUE ZEROS.
+           05 WSV-TOTAL-RESULT-5       PIC S9(07)V99 COMP-3 VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       010-MAIN.
+           MOVE 'ARITM'                 TO ABND-PROGRAMA
+           OPEN INPUT  TRANS-FILE
+           IF WSV-TRANS-STAT NOT = '00'
+               MOVE '010-MAIN'             TO ABND-PARRAFO
+               STRING 'OPEN TRANS-FILE FALLO - STATUS '
+                      WSV-TRANS-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WSV-AUDIT-STAT NOT = '00'
+               MOVE '010-MAIN'             TO ABND-PARRAFO
+               STRING 'OPEN AUDIT-FILE FALLO - STATUS '
+                      WSV-AUDIT-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF WSV-EXCP-STAT NOT = '00'
+               MOVE '010-MAIN'             TO ABND-PARRAFO
+               STRING 'OPEN EXCEPTION-FILE FALLO - STATUS '
+                      WSV-EXCP-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           ACCEPT WSV-RUN-DATE FROM DATE
+           ACCEPT WSV-RUN-TIME FROM TIME
+           STRING WSV-RUN-DATE WSV-RUN-TIME DELIMITED BY SIZE
+               INTO WSV-RUN-ID
+           PERFORM 015-READ-TRANS
+           PERFORM 020-PROCESS-TRANS UNTIL WSS-FIN
+           PERFORM 090-PRINT-TOTALS
+           CLOSE TRANS-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+           GOBACK.
+
+       015-READ-TRANS.
+           READ TRANS-FILE
+               AT END   MOVE '0' TO WSS-SWITCHES
+               NOT AT END
+                   MOVE '1' TO WSS-SWITCHES
+                   MOVE TR-NUM-A TO WSC-NUM-A
+                   MOVE TR-NUM-B TO WSC-NUM-B
+           END-READ.
+
+       020-PROCESS-TRANS.
+           MOVE 'N' TO WSV-ERROR-SW
+
+      *ADD
+           ADD WSC-NUM-A TO WSC-NUM-B GIVING WSV-RESULT-1
+
+      *SUBSTRACT
+           SUBTRACT WSC-NUM-B FROM WSC-NUM-A GIVING WSV-RESULT-2
+
+      *MULTIPLY
+           MULTIPLY WSC-NUM-A BY WSC-NUM-B GIVING WSV-RESULT-3
+
+      *DIVIDE - GUARDED AGAINST A ZERO DIVISOR, ROUNDED TO THE PENNY
+           DIVIDE   WSC-NUM-A BY WSC-NUM-B GIVING WSV-RESULT-4 ROUNDED
+               ON SIZE ERROR
+                   MOVE ZEROS TO WSV-RESULT-4
+                   MOVE 'Y'   TO WSV-ERROR-SW
+           END-DIVIDE
+
+      *COMPUTE - GUARDED AGAINST A RESULT TOO LARGE FOR PIC S9(05)V99,
+      *          ROUNDED TO THE PENNY
+           COMPUTE  WSV-RESULT-5 ROUNDED = WSC-NUM-A * WSC-NUM-B
+               ON SIZE ERROR
+                   MOVE ZEROS TO WSV-RESULT-5
+                   MOVE 'Y'   TO WSV-ERROR-SW
+           END-COMPUTE
+      *
+           DISPLAY 'RESULTADO 1: ' WSV-RESULT-1
+           DISPLAY 'RESULTADO 2: ' WSV-RESULT-2
+           DISPLAY 'RESULTADO 3: ' WSV-RESULT-3
+           DISPLAY 'RESULTADO 4: ' WSV-RESULT-4
+           DISPLAY 'RESULTADO 5: ' WSV-RESULT-5
+           IF WSV-ERROR-FOUND
+               DISPLAY 'TRANSACCION CON ERROR ARITMETICO - VER REPORTE'
+           END-IF
+
+           PERFORM 030-WRITE-AUDIT
+           PERFORM 040-TOTALS-ACCUM
+           IF WSV-ERROR-FOUND
+               PERFORM 045-WRITE-EXCEPTION
+           END-IF
+           PERFORM 015-READ-TRANS.
+
+       030-WRITE-AUDIT.
+           MOVE WSV-RUN-ID                TO AUD-RUN-ID
+           MOVE WSC-NUM-A                  TO AUD-NUM-A
+           MOVE WSC-NUM-B                  TO AUD-NUM-B
+           MOVE WSV-RESULT-1               TO AUD-RESULT-1
+           MOVE WSV-RESULT-2               TO AUD-RESULT-2
+           MOVE WSV-RESULT-3               TO AUD-RESULT-3
+           MOVE WSV-RESULT-4               TO AUD-RESULT-4
+           MOVE WSV-RESULT-5               TO AUD-RESULT-5
+           MOVE WSV-ERROR-SW               TO AUD-ERROR-SW
+           WRITE AUDIT-RECORD.
+
+       040-TOTALS-ACCUM.
+           ADD 1                           TO WSV-TOTAL-TRANS
+           ADD WSV-RESULT-1                TO WSV-TOTAL-RESULT-1
+           ADD WSV-RESULT-2                TO WSV-TOTAL-RESULT-2
+           ADD WSV-RESULT-3                TO WSV-TOTAL-RESULT-3
+           ADD WSV-RESULT-4                TO WSV-TOTAL-RESULT-4
+           ADD WSV-RESULT-5                TO WSV-TOTAL-RESULT-5.
+
+      *REPORTA LA TRANSACCION CON ERROR ARITMETICO AL LISTADO
+      *CONSOLIDADO DE EXCEPCIONES DEL DIA (EXCPFILE)
+       045-WRITE-EXCEPTION.
+           MOVE WSV-RUN-ID                 TO EXCP-RUN-ID
+           MOVE 'ARITM'                    TO EXCP-PROGRAMA
+           MOVE WSV-TOTAL-TRANS            TO EXCP-ID-REGISTRO
+           MOVE 'ERROR ARITMETICO - VER AUDITORIA'
+               TO EXCP-RAZON
+           WRITE EXCP-RECORD.
+
+       090-PRINT-TOTALS.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CUADRE DE LOTE - ARITM'
+           DISPLAY 'TOTAL TRANSACCIONES PROCESADAS: ' WSV-TOTAL-TRANS
+           DISPLAY 'TOTAL RESULTADO 1             : ' WSV-TOTAL-RESULT-1
+           DISPLAY 'TOTAL RESULTADO 2             : ' WSV-TOTAL-RESULT-2
+           DISPLAY 'TOTAL RESULTADO 3             : ' WSV-TOTAL-RESULT-3
+           DISPLAY 'TOTAL RESULTADO 4             : ' WSV-TOTAL-RESULT-4
+           DISPLAY 'TOTAL RESULTADO 5             : '
+               WSV-TOTAL-RESULT-5.
+
+           COPY ABNDPR.
