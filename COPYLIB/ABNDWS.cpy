@@ -0,0 +1,9 @@
+      *ABNDWS - CAMPOS COMUNES PARA EL REPORTE UNIFORME DE ABEND,
+      *         LLENADOS POR EL PROGRAMA ANTES DE HACER
+      *         "PERFORM 999-ABEND" (VER ABNDPR)
+       01  ABND-DATOS.
+           05 ABND-PROGRAMA             PIC X(08) VALUE SPACES.
+           05 ABND-PARRAFO              PIC X(16) VALUE SPACES.
+           05 ABND-CONDICION            PIC X(40) VALUE SPACES.
+           05 ABND-FECHA                PIC 9(06) VALUE ZEROS.
+           05 ABND-HORA                 PIC 9(08) VALUE ZEROS.
