@@ -0,0 +1,5 @@
+      *CNTRWS - PATRON CANONICO DE CONTADORES DE CICLO, COMUN A LOS
+      *         PROGRAMAS DEL CURSO QUE ITERAN CON PERFORM
+       01  WSV-VARIABLES.
+           05 WSV-CONTADOR             PIC 9(03) VALUE ZEROS.
+           05 WSV-INC                  PIC 9(03) VALUE ZEROS.
