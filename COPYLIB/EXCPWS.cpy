@@ -0,0 +1,10 @@
+      *EXCPWS - REGISTRO CANONICO DE EXCEPCIONES DIARIAS, ESCRITO POR
+      *         CUALQUIER PROGRAMA DEL CURSO QUE DETECTE UN REGISTRO
+      *         CON ERROR (ARITM, IFELSE, ...) EN EXCPFILE, PARA SU
+      *         LISTADO CONSOLIDADO DE FIN DE DIA
+       01  EXCP-RECORD.
+           05 EXCP-RUN-ID               PIC X(14).
+           05 EXCP-PROGRAMA             PIC X(08).
+           05 EXCP-ID-REGISTRO          PIC X(10).
+           05 EXCP-RAZON                PIC X(40).
+           05 FILLER                    PIC X(08).
