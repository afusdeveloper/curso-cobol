@@ -0,0 +1,4 @@
+      *SWTCHWS - SWITCH CANONICO DE FIN DE ARCHIVO, COMUN A LOS
+      *          PROGRAMAS DEL CURSO (CONVE, ARITM, IFELSE, PERFORM)
+       77  WSS-SWITCHES                 PIC X(01) VALUE '1'.
+         88 WSS-FIN                              VALUE '0'.
