@@ -0,0 +1,14 @@
+      *ABNDPR - PARRAFO COMPARTIDO DE MANEJO DE ABEND. CADA PROGRAMA
+      *         LLENA ABND-PROGRAMA/ABND-PARRAFO/ABND-CONDICION (VER
+      *         ABNDWS) Y HACE "PERFORM 999-ABEND" SOBRE CUALQUIER
+      *         CONDICION DE ERROR NO RECUPERABLE QUE DETECTE, PARA
+      *         TERMINAR DE FORMA UNIFORME EN TODO EL SUITE DEL CURSO
+       999-ABEND.
+           ACCEPT ABND-FECHA FROM DATE
+           ACCEPT ABND-HORA  FROM TIME
+           DISPLAY '*ABEND* PGM=' ABND-PROGRAMA
+                   ' PARRAFO=' ABND-PARRAFO
+           DISPLAY '        COND=' ABND-CONDICION
+           DISPLAY '        FECHA=' ABND-FECHA ' HORA=' ABND-HORA
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
