@@ -0,0 +1,7 @@
+      *PARMWS - LAYOUT DE LA TARJETA DE PARAMETROS QUE PERFORM LEE AL
+      *         INICIAR (DD PARMCARD) Y QUE MENU ESCRIBE PARA PASARLE
+      *         LOS LIMITES DE ITERACION ELEGIDOS POR EL OPERADOR
+       01  PARM-RECORD.
+           05 PARM-TIMES-LIMIT          PIC 9(03).
+           05 PARM-UNTIL-LIMIT          PIC 9(03).
+           05 FILLER                    PIC X(04).
