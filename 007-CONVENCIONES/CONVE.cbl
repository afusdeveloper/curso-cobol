@@ -1,26 +1,249 @@
-       IDENTIFICATION DIVISION.                                  
-       PROGRAM-ID.                     CONVE.                    
-       ENVIRONMENT DIVISION.                                     
-       DATA DIVISION.                                            
-                                                                 
-       WORKING-STORAGE SECTION.                                  
-       77  WSS-SWITCHES                PIC X(01) VALUE '1'.      
-         88 WSS-FIN                              VALUE '0'.      
-                                                                 
-       01  WSV-VARIABLES.                                        
-           05 WSV-NUMERO-1             PIC 9(03) VALUE ZEROS.    
-           05 WSV-MASCARA              PIC ZZZ   VALUE ZEROS.    
-                                                                 
-       01  WSC-CONSTANTES.                                       
-           05 WSC-TEXTO-A              PIC X(06) VALUE 'PLATZI'. 
-           05 WSC-TEXTO-2.                                       
-             10 WSC-TEXT-2             PIC X(05) VALUE 'COBOL'.  
-                                                                 
-       PROCEDURE DIVISION.                                       
-           DISPLAY 'WSC-CONSTANTES CONTIENE  : ' WSC-CONSTANTES  
-           DISPLAY 'EL VALOR DE LA VARIABLE 1: ' WSV-NUMERO-1    
-           DISPLAY 'EL VALOR DEL SWITCH      : ' WSS-SWITCHES    
-           MOVE 5                      TO        WSV-NUMERO-1    
-           MOVE WSV-NUMERO-1           TO        WSV-MASCARA     
-           DISPLAY 'EL VALOR ENMASCARADO ES  : ' WSV-MASCARA     
-           STOP RUN.                                             
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     CONVE.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVE-FILE            ASSIGN TO CONVFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-CONVE-STAT.
+
+           SELECT REPORT-FILE           ASSIGN TO RPTFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-RPT-STAT.
+
+           SELECT MASTER-FILE           ASSIGN TO MSTRFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-MSTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONVE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CONVE-RECORD.
+           05 CR-TEXTO-A                PIC X(06).
+           05 CR-CODIGO                 PIC X(02).
+           05 CR-MASCARA-COD            PIC X(01).
+           05 CR-NUMERO-1               PIC S9(05)V99.
+
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS.
+       01  MASTER-RECORD.
+           05 MST-CODIGO                PIC X(02).
+           05 MST-DESCRIPCION           PIC X(10).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY SWTCHWS.
+           COPY ABNDWS.
+      *
+       77  WSV-CONVE-STAT               PIC X(02) VALUE ZEROS.
+       77  WSV-RPT-STAT                 PIC X(02) VALUE ZEROS.
+       77  WSV-MSTR-STAT                PIC X(02) VALUE ZEROS.
+      *
+       01  WSV-VARIABLES.
+           05 WSV-NUMERO-1             PIC S9(05)V99 VALUE ZEROS.
+      *
+       01  WSC-CONSTANTES.
+           05 WSC-TEXTO-A              PIC X(06) VALUE SPACES.
+           05 WSC-MASCARA-COD          PIC X(01) VALUE '1'.
+             88 WSC-MASK-PLANA                   VALUE '1'.
+             88 WSC-MASK-COMA                    VALUE '2'.
+             88 WSC-MASK-CR                      VALUE '3'.
+      *
+      *TABLA DE MASCARAS DE EDICION NOMBRADAS, SELECCIONABLES POR EL
+      *CODIGO DE MASCARA QUE TRAE EL REGISTRO DE ENTRADA
+       01  WSV-MASCARAS.
+           05 WSV-MASK-PLANA           PIC ZZZZ9.99.
+           05 WSV-MASK-COMA            PIC ZZ,ZZ9.99.
+           05 WSV-MASK-CR              PIC ZZZZ9.99CR.
+       77  WSV-MASCARA-IMG             PIC X(10) VALUE SPACES.
+      *
+      *TABLA DE CODIGOS/DESCRIPCIONES CARGADA DESDE EL MAESTRO
+       77  WSC-TABLA-COUNT              PIC 9(02) VALUE ZEROS.
+       01  WSC-TABLA-CODIGOS.
+           05 WSC-TABLA-ENTRY          OCCURS 1 TO 20 TIMES
+                                        DEPENDING ON WSC-TABLA-COUNT
+                                        INDEXED BY WSC-TAB-IDX.
+               10 WSC-TAB-CODIGO       PIC X(02).
+               10 WSC-TAB-DESC         PIC X(10).
+       77  WSV-CODIGO-BUSCADO           PIC X(02) VALUE SPACES.
+       77  WSV-DESCRIPCION              PIC X(10) VALUE SPACES.
+      *
+      *REPORTE - CONTROL DE PAGINACION
+       77  WSC-LINEAS-POR-PAGINA        PIC 9(02) VALUE 20.
+       77  WSV-LINEAS-IMPRESAS          PIC 9(02) VALUE ZEROS.
+       77  WSV-NUMERO-PAGINA            PIC 9(03) VALUE ZEROS.
+       77  WSV-FECHA-CORRIDA            PIC 9(06) VALUE ZEROS.
+      *
+      *REPORTE - LINEAS DE ENCABEZADO Y DETALLE
+       01  RPT-ENCABEZADO-1.
+           05 FILLER                   PIC X(20) VALUE 'REPORTE CONVE'.
+           05 FILLER                   PIC X(12) VALUE 'FECHA CORR: '.
+           05 RPTH1-FECHA              PIC 99/99/99.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE 'PAGINA: '.
+           05 RPTH1-PAGINA             PIC ZZ9.
+           05 FILLER                   PIC X(19) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-2.
+           05 FILLER                   PIC X(08) VALUE 'TEXTO A '.
+           05 FILLER                   PIC X(08) VALUE 'DESCRIP '.
+           05 FILLER                   PIC X(10) VALUE 'NUMERO    '.
+           05 FILLER                   PIC X(54) VALUE 'ENMASCARADO'.
+
+       01  RPT-DETALLE.
+           05 RPTD-TEXTO-A              PIC X(08).
+           05 RPTD-TEXTO-2              PIC X(08).
+           05 RPTD-NUMERO-1             PIC ZZZZ9.99.
+           05 FILLER                    PIC X(04) VALUE SPACES.
+           05 RPTD-MASCARA              PIC X(10).
+           05 FILLER                    PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           MOVE 'CONVE'                 TO ABND-PROGRAMA
+           PERFORM 020-INICIO
+           PERFORM 030-PROCESO UNTIL WSS-FIN
+           PERFORM 080-FIN
+           GOBACK.
+
+       020-INICIO.
+           OPEN INPUT  CONVE-FILE
+           IF WSV-CONVE-STAT NOT = '00'
+               MOVE '020-INICIO'          TO ABND-PARRAFO
+               STRING 'OPEN CONVE-FILE FALLO - STATUS '
+                      WSV-CONVE-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WSV-RPT-STAT NOT = '00'
+               MOVE '020-INICIO'          TO ABND-PARRAFO
+               STRING 'OPEN REPORT-FILE FALLO - STATUS '
+                      WSV-RPT-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE
+           MOVE ZEROS TO WSV-NUMERO-PAGINA
+           MOVE 99    TO WSV-LINEAS-IMPRESAS
+           DISPLAY 'EL VALOR DEL SWITCH      : ' WSS-SWITCHES
+           PERFORM 014-CARGAR-TABLA
+           PERFORM 025-LEER.
+
+      *SE REINICIALIZAN EL CONTADOR DE TABLA Y EL SWITCH ANTES DE CADA
+      *CARGA - EL WORKING-STORAGE DE UN SUBPROGRAMA NO SE REINICIALIZA
+      *EN UN CALL POSTERIOR DENTRO DE LA MISMA CORRIDA (MENU PUEDE
+      *LLAMAR A CONVE MAS DE UNA VEZ), ASI QUE SIN ESTO LA SEGUNDA
+      *CARGA O BIEN NO LEE NADA (SI WSS-SWITCHES QUEDO EN FIN) O BIEN
+      *AGREGA LOS REGISTROS DEL MAESTRO SOBRE LOS YA CARGADOS
+       014-CARGAR-TABLA.
+           MOVE ZEROS  TO WSC-TABLA-COUNT
+           MOVE '1'    TO WSS-SWITCHES
+           OPEN INPUT MASTER-FILE
+           IF WSV-MSTR-STAT NOT = '00'
+               MOVE '014-CARGAR-TABLA'   TO ABND-PARRAFO
+               STRING 'OPEN MASTER-FILE FALLO - STATUS '
+                      WSV-MSTR-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           PERFORM 014-LEER-MAESTRO UNTIL WSS-FIN
+           CLOSE MASTER-FILE
+           MOVE '1' TO WSS-SWITCHES.
+
+       014-LEER-MAESTRO.
+           READ MASTER-FILE
+               AT END   MOVE '0' TO WSS-SWITCHES
+               NOT AT END
+                   IF WSC-TABLA-COUNT = 20
+                       MOVE '014-LEER-MAES'      TO ABND-PARRAFO
+                       MOVE 'TABLA DE CODIGOS LLENA - MAX 20 CODIGOS'
+                           TO ABND-CONDICION
+                       PERFORM 999-ABEND
+                   END-IF
+                   ADD 1 TO WSC-TABLA-COUNT
+                   MOVE MST-CODIGO
+                       TO WSC-TAB-CODIGO (WSC-TABLA-COUNT)
+                   MOVE MST-DESCRIPCION
+                       TO WSC-TAB-DESC (WSC-TABLA-COUNT)
+           END-READ.
+
+       025-LEER.
+           READ CONVE-FILE
+               AT END   MOVE '0' TO WSS-SWITCHES
+               NOT AT END
+                   MOVE '1' TO WSS-SWITCHES
+                   MOVE CR-TEXTO-A       TO WSC-TEXTO-A
+                   MOVE CR-CODIGO        TO WSV-CODIGO-BUSCADO
+                   MOVE CR-MASCARA-COD   TO WSC-MASCARA-COD
+                   MOVE CR-NUMERO-1      TO WSV-NUMERO-1
+           END-READ.
+
+       030-PROCESO.
+           PERFORM 035-ENMASCARAR
+           PERFORM 055-BUSCAR-CODIGO
+           DISPLAY 'EL VALOR DE LA VARIABLE 1: ' WSV-NUMERO-1
+           DISPLAY 'EL VALOR ENMASCARADO ES  : ' WSV-MASCARA-IMG
+           IF WSV-LINEAS-IMPRESAS NOT < WSC-LINEAS-POR-PAGINA
+               PERFORM 040-ENCABEZADO
+           END-IF
+           PERFORM 050-DETALLE
+           PERFORM 025-LEER.
+
+      *SELECCIONA LA MASCARA DE EDICION SEGUN WSC-MASCARA-COD Y DEJA
+      *EL RESULTADO LISTO PARA IMPRIMIR EN WSV-MASCARA-IMG
+       035-ENMASCARAR.
+           EVALUATE TRUE
+               WHEN WSC-MASK-COMA
+                   MOVE WSV-NUMERO-1       TO WSV-MASK-COMA
+                   MOVE WSV-MASK-COMA      TO WSV-MASCARA-IMG
+               WHEN WSC-MASK-CR
+                   MOVE WSV-NUMERO-1       TO WSV-MASK-CR
+                   MOVE WSV-MASK-CR        TO WSV-MASCARA-IMG
+               WHEN OTHER
+                   MOVE WSV-NUMERO-1       TO WSV-MASK-PLANA
+                   MOVE WSV-MASK-PLANA     TO WSV-MASCARA-IMG
+           END-EVALUATE.
+
+       055-BUSCAR-CODIGO.
+           MOVE SPACES TO WSV-DESCRIPCION
+           SET WSC-TAB-IDX TO 1
+           SEARCH WSC-TABLA-ENTRY
+               AT END
+                   MOVE 'CODIGO DESCONOCIDO' TO WSV-DESCRIPCION
+               WHEN WSC-TAB-CODIGO (WSC-TAB-IDX) = WSV-CODIGO-BUSCADO
+                   MOVE WSC-TAB-DESC (WSC-TAB-IDX) TO WSV-DESCRIPCION
+           END-SEARCH.
+
+       040-ENCABEZADO.
+           ADD 1                       TO WSV-NUMERO-PAGINA
+           MOVE WSV-FECHA-CORRIDA      TO RPTH1-FECHA
+           MOVE WSV-NUMERO-PAGINA      TO RPTH1-PAGINA
+           WRITE RPT-LINE FROM RPT-ENCABEZADO-1
+               AFTER ADVANCING PAGE
+           WRITE RPT-LINE FROM RPT-ENCABEZADO-2
+               AFTER ADVANCING 2 LINES
+           MOVE ZEROS                  TO WSV-LINEAS-IMPRESAS.
+
+       050-DETALLE.
+           MOVE WSC-TEXTO-A            TO RPTD-TEXTO-A
+           MOVE WSV-DESCRIPCION        TO RPTD-TEXTO-2
+           MOVE WSV-NUMERO-1           TO RPTD-NUMERO-1
+           MOVE WSV-MASCARA-IMG        TO RPTD-MASCARA
+           WRITE RPT-LINE FROM RPT-DETALLE
+               AFTER ADVANCING 1 LINE
+           ADD 1                       TO WSV-LINEAS-IMPRESAS.
+
+       080-FIN.
+           CLOSE CONVE-FILE
+           CLOSE REPORT-FILE.
+
+           COPY ABNDPR.
