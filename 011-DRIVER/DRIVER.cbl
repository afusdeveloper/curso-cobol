@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     DRIVER.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *CONSOLIDA EL RETURN CODE MAS ALTO DE LOS CUATRO SUBPROGRAMAS
+       77  WSV-RETURN-CODE              PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           CALL 'CONVE'
+           PERFORM 020-ACUMULAR-RC
+           IF WSV-RETURN-CODE < 16
+               CALL 'ARITM'
+               PERFORM 020-ACUMULAR-RC
+           END-IF
+           IF WSV-RETURN-CODE < 16
+               CALL 'IFELSE'
+               PERFORM 020-ACUMULAR-RC
+           END-IF
+           IF WSV-RETURN-CODE < 16
+               CALL 'PERFORM'
+               PERFORM 020-ACUMULAR-RC
+           END-IF
+           MOVE WSV-RETURN-CODE         TO RETURN-CODE
+           STOP RUN.
+
+      *999-ABEND (COPYLIB/ABNDPR) DEJA RETURN-CODE = 16 ANTES DE HACER
+      *GOBACK EN EL SUBPROGRAMA QUE ABENDEO - SE LEE ESE VALOR AQUI
+      *PARA NO SEGUIR LLAMANDO AL RESTO DE LA CADENA Y PARA CONSOLIDAR
+      *EL MAS ALTO DE LOS CUATRO EN WSV-RETURN-CODE
+       020-ACUMULAR-RC.
+           IF RETURN-CODE > WSV-RETURN-CODE
+               MOVE RETURN-CODE         TO WSV-RETURN-CODE
+           END-IF.
