@@ -1,31 +1,223 @@
-       IDENTIFICATION DIVISION.                                      
-       PROGRAM-ID.                     'PERFORM'.   
-       AUTHOR.                         AYMARA M FUSARO.                 
-       ENVIRONMENT DIVISION.                                         
-       DATA DIVISION.                                                
-       WORKING-STORAGE SECTION.                                      
-       01  WSV-VARIABLES.                                            
-           05 WSV-CONTADOR             PIC 9(03) VALUE ZEROS.        
-           05 WSV-INC                  PIC 9(03) VALUE ZEROS.        
-                                                                     
-       PROCEDURE DIVISION.                                           
-       010-MAIN.                                                     
-      *USO DE PERFORM TIMES                                          
-           PERFORM 040-VEC 3 TIMES                                   
-                                                                     
-      *USO DE PERFORM UNTIL                                          
-           PERFORM 041-VEC UNTIL WSV-INC = 6                         
-           PERFORM 050-RETURN.                                       
-       010-END.                                                      
-                                                                     
-       040-VEC.                                                      
-           ADD 1                       TO WSV-CONTADOR               
-           DISPLAY 'EL VALOR DEL CONTADOR ES..     : ' WSV-CONTADOR. 
-                                                                     
-       041-VEC.                                                      
-           ADD 1                       TO WSV-INC                    
-           DISPLAY 'EL VALOR DEL INCREMENTADOR ES..: ' WSV-INC.      
-                                                                     
-       050-RETURN.                                                   
-           STOP RUN.                                                 
-       050-END.                                                      
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     'PERFORM'.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE             ASSIGN TO PARMCARD
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-PARM-STAT.
+
+           SELECT RESTART-FILE          ASSIGN TO RESTFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-RST-STAT.
+
+           SELECT PERF-LOG-FILE         ASSIGN TO PERFLOG
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-PLOG-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY PARMWS.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 3 CHARACTERS.
+       01  RESTART-RECORD.
+           05 RST-INC                   PIC 9(03).
+
+       FD  PERF-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  PERF-LOG-RECORD.
+           05 PERF-NOMBRE-CICLO         PIC X(10).
+           05 PERF-INICIO               PIC 9(08).
+           05 PERF-FIN                  PIC 9(08).
+           05 PERF-ELAPSED              PIC S9(08).
+           05 FILLER                    PIC X(06).
+
+       WORKING-STORAGE SECTION.
+           COPY CNTRWS.
+           COPY ABNDWS.
+      *
+       77  WSV-PARM-STAT               PIC X(02) VALUE ZEROS.
+       77  WSV-RST-STAT                PIC X(02) VALUE ZEROS.
+       77  WSV-PLOG-STAT               PIC X(02) VALUE ZEROS.
+      *
+       01  WSV-LIMITES.
+           05 WSV-TIMES-LIMIT          PIC 9(03) VALUE 3.
+           05 WSV-UNTIL-LIMIT          PIC 9(03) VALUE 6.
+      *
+      *EL CHECKPOINT DE RESTART NO SE GRABA EN CADA VUELTA DEL CICLO
+      *UNTIL (ESO SERIA ABRIR/ESCRIBIR/CERRAR EL DATASET UNA VEZ POR
+      *INCREMENTO), SINO CADA WSC-CHECKPOINT-INTERVAL VUELTAS
+       77  WSC-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 5.
+       77  WSV-CHK-COCIENTE            PIC 9(03) VALUE ZEROS.
+       77  WSV-CHK-RESIDUO             PIC 9(03) VALUE ZEROS.
+      *
+      *INSTRUMENTACION DE TIEMPO TRANSCURRIDO POR CICLO, PARA EL
+      *REGISTRO DE DESEMPENO EN PERFLOG
+       01  WSV-TIMING.
+           05 WSV-START-TIME           PIC 9(08) VALUE ZEROS.
+           05 WSV-STOP-TIME            PIC 9(08) VALUE ZEROS.
+      *
+      *DESGLOSE DE WSV-START-TIME/WSV-STOP-TIME (FORMATO HHMMSSTT DE
+      *ACCEPT FROM TIME) PARA CONVERTIRLOS A CENTESIMAS DE SEGUNDO
+      *ANTES DE RESTAR - RESTAR LOS 9(08) CRUDOS DA BASURA SI LA
+      *CORRIDA CRUZA UN LIMITE DE MINUTO, HORA O MEDIANOCHE
+       01  WSV-START-BRK.
+           05 WSV-START-HH             PIC 9(02).
+           05 WSV-START-MM             PIC 9(02).
+           05 WSV-START-SS             PIC 9(02).
+           05 WSV-START-TT             PIC 9(02).
+       01  WSV-STOP-BRK.
+           05 WSV-STOP-HH              PIC 9(02).
+           05 WSV-STOP-MM              PIC 9(02).
+           05 WSV-STOP-SS              PIC 9(02).
+           05 WSV-STOP-TT              PIC 9(02).
+       77  WSV-START-CENTS             PIC 9(08) VALUE ZEROS.
+       77  WSV-STOP-CENTS              PIC 9(08) VALUE ZEROS.
+       77  WSC-CENTS-POR-DIA           PIC 9(08) VALUE 8640000.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           MOVE 'PERFORM'               TO ABND-PROGRAMA
+           OPEN EXTEND PERF-LOG-FILE
+           IF WSV-PLOG-STAT NOT = '00'
+               MOVE '010-MAIN'             TO ABND-PARRAFO
+               STRING 'OPEN PERF-LOG-FILE FALLO - STATUS '
+                      WSV-PLOG-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           PERFORM 015-LEER-PARM
+           PERFORM 016-LEER-RESTART
+
+      *USO DE PERFORM TIMES - LIMITE TOMADO DE LA TARJETA DE PARAMETROS
+           ACCEPT WSV-START-TIME FROM TIME
+           PERFORM 040-VEC WSV-TIMES-LIMIT TIMES
+           ACCEPT WSV-STOP-TIME FROM TIME
+           MOVE '040-VEC'               TO PERF-NOMBRE-CICLO
+           PERFORM 047-LOG-TIEMPO
+
+      *USO DE PERFORM UNTIL - LIMITE TOMADO DE LA TARJETA DE PARAMETROS
+      *REANUDA DESDE EL ULTIMO PUNTO DE CONTROL SI WSV-INC YA VENIA
+      *ADELANTADO POR UNA CORRIDA ANTERIOR QUE TERMINO ANORMALMENTE
+           ACCEPT WSV-START-TIME FROM TIME
+           PERFORM 041-VEC UNTIL WSV-INC = WSV-UNTIL-LIMIT
+           ACCEPT WSV-STOP-TIME FROM TIME
+           MOVE '041-VEC'               TO PERF-NOMBRE-CICLO
+           PERFORM 047-LOG-TIEMPO
+           PERFORM 048-LIMPIAR-RESTART
+
+           CLOSE PERF-LOG-FILE
+           PERFORM 050-RETURN.
+       010-END.
+
+       015-LEER-PARM.
+           OPEN INPUT PARM-FILE
+           IF WSV-PARM-STAT NOT = '00'
+               MOVE '015-LEER-PARM'       TO ABND-PARRAFO
+               STRING 'OPEN PARM-FILE FALLO - STATUS '
+                      WSV-PARM-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-TIMES-LIMIT TO WSV-TIMES-LIMIT
+                   MOVE PARM-UNTIL-LIMIT TO WSV-UNTIL-LIMIT
+           END-READ
+           CLOSE PARM-FILE.
+
+       016-LEER-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WSV-RST-STAT NOT = '00'
+               MOVE '016-LEER-RESTART'    TO ABND-PARRAFO
+               STRING 'OPEN RESTART-FILE FALLO - STATUS '
+                      WSV-RST-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           READ RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RST-INC TO WSV-INC
+           END-READ
+           CLOSE RESTART-FILE.
+
+       040-VEC.
+           ADD 1                       TO WSV-CONTADOR
+           DISPLAY 'EL VALOR DEL CONTADOR ES..     : ' WSV-CONTADOR.
+
+       041-VEC.
+           ADD 1                       TO WSV-INC
+           DISPLAY 'EL VALOR DEL INCREMENTADOR ES..: ' WSV-INC
+           DIVIDE WSV-INC BY WSC-CHECKPOINT-INTERVAL
+               GIVING WSV-CHK-COCIENTE REMAINDER WSV-CHK-RESIDUO
+           IF WSV-CHK-RESIDUO = ZEROS
+               PERFORM 045-CHECKPOINT
+           END-IF.
+
+       045-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WSV-RST-STAT NOT = '00'
+               MOVE '045-CHECKPOINT'      TO ABND-PARRAFO
+               STRING 'OPEN RESTART-FILE FALLO - STATUS '
+                      WSV-RST-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           MOVE WSV-INC                TO RST-INC
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *GRABA EL TIEMPO TRANSCURRIDO DE UN CICLO EN PERFLOG Y LO
+      *INFORMA AL OPERADOR
+       047-LOG-TIEMPO.
+           MOVE WSV-START-TIME          TO PERF-INICIO
+           MOVE WSV-STOP-TIME           TO PERF-FIN
+           MOVE WSV-START-TIME          TO WSV-START-BRK
+           MOVE WSV-STOP-TIME           TO WSV-STOP-BRK
+           COMPUTE WSV-START-CENTS =
+               ((WSV-START-HH * 60 + WSV-START-MM) * 60 + WSV-START-SS)
+                   * 100 + WSV-START-TT
+           COMPUTE WSV-STOP-CENTS =
+               ((WSV-STOP-HH * 60 + WSV-STOP-MM) * 60 + WSV-STOP-SS)
+                   * 100 + WSV-STOP-TT
+           IF WSV-STOP-CENTS < WSV-START-CENTS
+               ADD WSC-CENTS-POR-DIA    TO WSV-STOP-CENTS
+           END-IF
+           COMPUTE PERF-ELAPSED = WSV-STOP-CENTS - WSV-START-CENTS
+           WRITE PERF-LOG-RECORD
+           DISPLAY 'TIEMPO DE ' PERF-NOMBRE-CICLO ': ' PERF-ELAPSED.
+
+      *UNA VEZ QUE EL CICLO UNTIL TERMINA NORMALMENTE YA NO HAY NADA
+      *DE QUE REANUDAR - SE REPONE EL DATASET DE RESTART EN CERO PARA
+      *QUE LA PROXIMA CORRIDA EMPIECE DE NUEVO EN LUGAR DE QUEDAR
+      *ATASCADA EN EL ULTIMO CHECKPOINT (WSV-INC = WSV-UNTIL-LIMIT)
+       048-LIMPIAR-RESTART.
+           MOVE ZEROS                  TO WSV-INC
+           OPEN OUTPUT RESTART-FILE
+           IF WSV-RST-STAT NOT = '00'
+               MOVE '048-LIMPIAR-RST'     TO ABND-PARRAFO
+               STRING 'OPEN RESTART-FILE FALLO - STATUS '
+                      WSV-RST-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           MOVE WSV-INC                TO RST-INC
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       050-RETURN.
+           GOBACK.
+       050-END.
+
+           COPY ABNDPR.
