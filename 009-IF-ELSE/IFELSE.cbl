@@ -1,22 +1,137 @@
-       IDENTIFICATION DIVISION.                                      
-       PROGRAM-ID.                     IFELSE.  
-       AUTHOR.                         AYMARA M FUSARO.                     
-       ENVIRONMENT DIVISION.                                         
-       DATA DIVISION.                                                
-                                                                     
-       WORKING-STORAGE SECTION.                                      
-       01  WSC-CONSTANTES.                                           
-          05 WSC-A                     PIC 9 VALUE 7.                
-          05 WSC-B                     PIC 9 VALUE 9.                
-                                                                     
-       PROCEDURE DIVISION.                                           
-           PERFORM 010-IF                                            
-           PERFORM 010-END.                                          
-                                                                     
-       010-IF.                                                       
-           IF WSC-A < WSC-B                                          
-              DISPLAY 'EL VALOR DE ' WSC-A ' ES MENOR QUE ' WSC-B    
-           ELSE                                                      
-              DISPLAY 'EL VALOR DE ' WSC-A ' ES MAYOR QUE ' WSC-B.   
-              STOP RUN.                                              
-       010-END. EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     IFELSE.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPARE-FILE          ASSIGN TO COMPFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-COMP-STAT.
+
+           SELECT EXCEPTION-FILE        ASSIGN TO EXCPFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-EXCP-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPARE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  COMPARE-RECORD.
+           05 CR-A                      PIC 9(04).
+           05 CR-B                      PIC 9(04).
+           05 FILLER                    PIC X(02).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPWS.
+
+       WORKING-STORAGE SECTION.
+           COPY SWTCHWS.
+           COPY ABNDWS.
+      *
+       77  WSV-COMP-STAT               PIC X(02) VALUE ZEROS.
+       77  WSV-EXCP-STAT               PIC X(02) VALUE ZEROS.
+      *
+       01  WSC-CONSTANTES.
+          05 WSC-A                     PIC 9(04) VALUE ZEROS.
+          05 WSC-B                     PIC 9(04) VALUE ZEROS.
+      *
+       01  WSV-CONTADORES.
+          05 WSV-CONT-MENOR            PIC 9(05) VALUE ZEROS.
+          05 WSV-CONT-IGUAL            PIC 9(05) VALUE ZEROS.
+          05 WSV-CONT-MAYOR            PIC 9(05) VALUE ZEROS.
+          05 WSV-CONT-EXCEPCIONES      PIC 9(05) VALUE ZEROS.
+      *
+      *IDENTIFICADOR DE CORRIDA Y SECUENCIA DE REGISTRO PARA EL
+      *LISTADO CONSOLIDADO DE EXCEPCIONES
+       01  WSV-RUN-STAMP.
+           05 WSV-RUN-DATE             PIC 9(06) VALUE ZEROS.
+           05 WSV-RUN-TIME             PIC 9(08) VALUE ZEROS.
+       77  WSV-RUN-ID                  PIC X(14) VALUE SPACES.
+       77  WSV-REC-SEQ                 PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           PERFORM 005-ABRIR
+           PERFORM 010-IF UNTIL WSS-FIN
+           PERFORM 090-TOTALES
+           PERFORM 010-END
+           GOBACK.
+
+       005-ABRIR.
+           MOVE 'IFELSE'                TO ABND-PROGRAMA
+           OPEN INPUT COMPARE-FILE
+           IF WSV-COMP-STAT NOT = '00'
+               MOVE '005-ABRIR'            TO ABND-PARRAFO
+               STRING 'OPEN COMPARE-FILE FALLO - STATUS '
+                      WSV-COMP-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF WSV-EXCP-STAT NOT = '00'
+               MOVE '005-ABRIR'            TO ABND-PARRAFO
+               STRING 'OPEN EXCEPTION-FILE FALLO - STATUS '
+                      WSV-EXCP-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           ACCEPT WSV-RUN-DATE FROM DATE
+           ACCEPT WSV-RUN-TIME FROM TIME
+           STRING WSV-RUN-DATE WSV-RUN-TIME DELIMITED BY SIZE
+               INTO WSV-RUN-ID
+           PERFORM 011-LEER.
+
+       011-LEER.
+           READ COMPARE-FILE
+               AT END   MOVE '0' TO WSS-SWITCHES
+               NOT AT END
+                   MOVE '1' TO WSS-SWITCHES
+                   ADD 1 TO WSV-REC-SEQ
+                   MOVE CR-A TO WSC-A
+                   MOVE CR-B TO WSC-B
+           END-READ.
+
+       010-IF.
+           IF WSC-A NOT NUMERIC OR WSC-B NOT NUMERIC
+              DISPLAY 'REGISTRO CON DATOS NO NUMERICOS - VER EXCEPCION'
+              PERFORM 015-WRITE-EXCEPTION
+           ELSE
+              IF WSC-A < WSC-B
+                 DISPLAY 'EL VALOR DE ' WSC-A ' ES MENOR QUE ' WSC-B
+                 ADD 1 TO WSV-CONT-MENOR
+              ELSE
+                 IF WSC-A = WSC-B
+                    DISPLAY 'EL VALOR DE ' WSC-A ' ES IGUAL A ' WSC-B
+                    ADD 1 TO WSV-CONT-IGUAL
+                 ELSE
+                    DISPLAY 'EL VALOR DE ' WSC-A ' ES MAYOR QUE ' WSC-B
+                    ADD 1 TO WSV-CONT-MAYOR
+                 END-IF
+              END-IF
+           END-IF
+           PERFORM 011-LEER.
+
+      *REPORTA UN REGISTRO CON DATOS INVALIDOS AL LISTADO CONSOLIDADO
+      *DE EXCEPCIONES DEL DIA (EXCPFILE)
+       015-WRITE-EXCEPTION.
+           ADD 1 TO WSV-CONT-EXCEPCIONES
+           MOVE WSV-RUN-ID                 TO EXCP-RUN-ID
+           MOVE 'IFELSE'                   TO EXCP-PROGRAMA
+           MOVE WSV-REC-SEQ                TO EXCP-ID-REGISTRO
+           MOVE 'CAMPO COMPARADO NO NUMERICO'
+               TO EXCP-RAZON
+           WRITE EXCP-RECORD.
+
+       090-TOTALES.
+           DISPLAY 'TOTAL MENOR QUE    : ' WSV-CONT-MENOR
+           DISPLAY 'TOTAL IGUAL A      : ' WSV-CONT-IGUAL
+           DISPLAY 'TOTAL MAYOR QUE    : ' WSV-CONT-MAYOR
+           DISPLAY 'TOTAL EXCEPCIONES  : ' WSV-CONT-EXCEPCIONES
+           CLOSE COMPARE-FILE
+           CLOSE EXCEPTION-FILE.
+
+       010-END. EXIT.
+
+           COPY ABNDPR.
