@@ -1,46 +1,248 @@
-//COBOL PROC SOUT='*'                                                   00000109
-//* ************************************************************        00000209
-//*                                                                     00000309
-//* OBJET. DE PROCEDURE: COMPILAR EL PROGRAMA COBOL, DESPUES HACER      00000409
-//*                      LINKEDIT DEL MODULO DE CARGA.                  00000509
-//*                                                                     00000609
-//*          PARAMETROS: PROG=NOMBRE DE PROGRAMA A COMPILAR             00000709
-//*                      PDSF=LIBRERIA DONDE RESIDE EL CODIGO FUENTE    00000810
-//*                      PDSL=LIBRERIA DONDE RESIDE EL MODULO DE        00000910
-//*                           CARGA                                     00001010
-//* ************************************************************        00001109
-//*                                                                     00001209
-//* PASO IKFCBL01      : COMPILA EL PROGRAMA COBOL                      00001310
-//*                                                                     00001409
-//* ************************************************************        00001509
-//IKFCBL01 EXEC  PGM=IKFCBL00,                                          00001609
-//           PARM='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'              00001709
-//SYSPRINT DD SYSOUT=&SOUT                                              00001809
-//SYSPUNCH DD SYSOUT=*                                                  00001909
-//SYSUT1   DD UNIT=SYSDA,SPACE=(460,(700,100))                          00002009
-//SYSUT2   DD UNIT=SYSDA,SPACE=(460,(700,100))                          00002109
-//SYSUT3   DD UNIT=SYSDA,SPACE=(460,(700,100))                          00002209
-//SYSUT4   DD UNIT=SYSDA,SPACE=(460,(700,100))                          00002309
-//SYSIN    DD DSNAME=&PDSF(&PROG),DISP=SHR                              00002409
-//SYSLIN   DD DSNAME=&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,               00002509
-//            SPACE=(80,(500,100))                                      00002609
-//SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                               00002709
-//*                                                                     00002809
-//* ************************************************************        00002909
-//*                                                                     00003009
-//* PASO LKED          : SI LA COMPILACION FUE EXITOSA, ESTE PASO       00003110
-//*                      CREA EL MODULO DE CARGA                        00003210
-//*                                                                     00003309
-//* ************************************************************        00003409
-//LKED     EXEC PGM=IEWL,PARM='LIST,XREF,LET',COND=(4,LT,IKFCBL01)      00003510
-//SYSLIN   DD DSNAME=&LOADSET,DISP=(OLD,DELETE)                         00003609
-//         DD DDNAME=SYSIN                                              00003709
-//SYSPUNCH DD SYSOUT=*                                                  00003809
-//SYSLMOD  DD DSNAME=&PDSL(&PROG),DISP=SHR                              00003909
-//SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                               00004009
-//SYSUT1   DD UNIT=(SYSDA,SEP=(SYSLIN,SYSLMOD)),SPACE=(1024,(50,20))    00004109
-//SYSPRINT DD SYSOUT=&SOUT                                              00004209
-//*                                                                     00004309
-//* ************************************************************        00004409
-//* FIN DE PROCEDIMIENTO                                                00004510
-//* ************************************************************        00004609
\ No newline at end of file
+//COBOL PROC SOUT='*',GO='N',UTSPACE='(460,(700,100))',SQL='N',         00000100
+//             PROMOTE='N',TEST='N'                                     00000200
+//* ************************************************************        00000300
+//*                                                                     00000400
+//* OBJET. DE PROCEDURE: COMPILAR EL PROGRAMA COBOL, DESPUES HACER      00000500
+//*                      LINKEDIT DEL MODULO DE CARGA.                  00000600
+//*                                                                     00000700
+//*          PARAMETROS: PROG=NOMBRE DE PROGRAMA A COMPILAR             00000800
+//*                      PDSF=LIBRERIA DONDE RESIDE EL CODIGO FUENTE    00000900
+//*                      PDSL=LIBRERIA DE CARGA DE PRODUCCION           00001000
+//*                      PDSLT=LIBRERIA DE CARGA DE PRUEBAS, DESTINO    00001100
+//*                            POR DEFECTO DEL LKED                     00001200
+//*                      UTSPACE=SPACE PARA LOS DATASETS DE TRABAJO     00001300
+//*                              SYSUT1-4 DE IKFCBL01 (DEFAULT          00001400
+//*                              (460,(700,100)))                       00001500
+//*                      GO=Y/N EJECUTA EL MODULO DE CARGA DE PRUEBAS   00001600
+//*                             AL FINAL DEL PASO (DEFAULT N)           00001700
+//*                      SQL=Y/N PRECOMPILA EL FUENTE CON DSNHPC ANTES  00001800
+//*                              DE IKFCBL01, PARA PROGRAMAS CON SQL    00001900
+//*                              EMBEBIDO (DEFAULT N)                   00002000
+//*                      PROMOTE=Y/N PROMUEVE EL MODULO YA PROBADO DE   00002100
+//*                              &PDSLT A &PDSL (DEFAULT N)             00002200
+//*                      PDSDOC=LIBRERIA DE DOCUMENTACION DONDE QUEDA   00002300
+//*                             ARCHIVADO UN MIEMBRO POR PROGRAMA CON   00002400
+//*                             EL LISTADO DE COMPILACION Y, SI CORRE,  00002500
+//*                             EL DE LINKEDIT (VER PASOS PRTLST/       00002600
+//*                             ARCHLST)                                00002700
+//*                      TEST=Y/N CORRE EL MODULO DE PRUEBAS RECIEN     00002800
+//*                             LINKEDITADO CONTRA UN JUEGO DE ENTRADA  00002900
+//*                             CONOCIDO Y COMPARA SU SALIDA CONTRA UNA 00003000
+//*                             BASELINE YA VALIDADA (VER PASOS TEST/   00003100
+//*                             REGRESS) (DEFAULT N)                    00003200
+//* ************************************************************        00003300
+//*                                                                     00003400
+//* PASO DSNHPC        : PRECOMPILACION DB2, OPCIONAL, SOLO SI SQL='Y'  00003500
+//*                      DEJA EL FUENTE YA TRADUCIDO EN &&DSNHOUT PARA  00003600
+//*                      QUE LO LEA EL PASO IKFCBL01 A CONTINUACION     00003700
+//*                                                                     00003800
+//* ************************************************************        00003900
+// IF (&SQL = 'Y') THEN                                                 00004000
+//DSNHPC   EXEC PGM=DSNHPC,PARM='HOST(COBOL),APOST'                     00004100
+//STEPLIB  DD DSNAME=DSN310.SDSNLOAD,DISP=SHR                           00004200
+//DBRMLIB  DD DSNAME=&PDSF..DBRMLIB(&PROG),DISP=SHR                     00004300
+//SYSCIN   DD DSNAME=&&DSNHOUT,DISP=(MOD,PASS),UNIT=SYSDA,              00004400
+//            SPACE=(80,(500,100))                                      00004500
+//SYSLIB   DD DSNAME=&PDSF,DISP=SHR                                     00004600
+//SYSIN    DD DSNAME=&PDSF(&PROG),DISP=SHR                              00004700
+//SYSPRINT DD SYSOUT=&SOUT                                              00004800
+//SYSTERM  DD SYSOUT=&SOUT                                              00004900
+//SYSUT1   DD UNIT=SYSDA,SPACE=(800,(500,100))                          00005000
+// ENDIF                                                                00005100
+//*                                                                     00005200
+//* ************************************************************        00005300
+//*                                                                     00005400
+//* PASO IKFCBL01      : COMPILA EL PROGRAMA COBOL (EL FUENTE           00005500
+//*                      PRECOMPILADO POR DSNHPC SI SQL='Y') - SI       00005600
+//*                      SQL='Y' EL PASO SE SALTA CUANDO DSNHPC         00005700
+//*                      FALLA, EN VEZ DE COMPILAR LO QUE HAYA          00005800
+//*                      QUEDADO A MEDIAS EN &&DSNHOUT                  00005900
+//*                                                                     00006000
+//* ************************************************************        00006100
+// IF (&SQL = 'Y') THEN                                                 00006200
+//IKFCBL01 EXEC  PGM=IKFCBL00,COND=(4,LT,DSNHPC),                       00006300
+//           PARM='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'              00006400
+// ELSE                                                                 00006500
+//IKFCBL01 EXEC  PGM=IKFCBL00,                                          00006600
+//           PARM='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'              00006700
+// ENDIF                                                                00006800
+//SYSPRINT DD DSNAME=&&JOBLST,DISP=(MOD,PASS),UNIT=SYSDA,               00006900
+//            SPACE=(80,(500,100))                                      00007000
+//SYSPUNCH DD SYSOUT=*                                                  00007100
+//SYSUT1   DD UNIT=SYSDA,SPACE=&UTSPACE                                 00007200
+//SYSUT2   DD UNIT=SYSDA,SPACE=&UTSPACE                                 00007300
+//SYSUT3   DD UNIT=SYSDA,SPACE=&UTSPACE                                 00007400
+//SYSUT4   DD UNIT=SYSDA,SPACE=&UTSPACE                                 00007500
+// IF (&SQL = 'Y') THEN                                                 00007600
+//SYSIN    DD DSNAME=&&DSNHOUT,DISP=(OLD,DELETE)                        00007700
+// ELSE                                                                 00007800
+//SYSIN    DD DSNAME=&PDSF(&PROG),DISP=SHR                              00007900
+// ENDIF                                                                00008000
+//SYSLIN   DD DSNAME=&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,               00008100
+//            SPACE=(80,(500,100))                                      00008200
+//SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                               00008300
+//*                                                                     00008400
+//* ************************************************************        00008500
+//*                                                                     00008600
+//* PASO LKED          : SI LA COMPILACION FUE EXITOSA, ESTE PASO       00008700
+//*                      CREA EL MODULO DE CARGA EN LA LIBRERIA DE      00008800
+//*                      CARGA DE PRUEBAS &PDSLT, NUNCA DIRECTO A       00008900
+//*                      PRODUCCION - VER PASO PROMOTE                  00009000
+//*                                                                     00009100
+//* ************************************************************        00009200
+//LKED     EXEC PGM=IEWL,PARM='LIST,XREF,LET',COND=(4,LT,IKFCBL01)      00009300
+//SYSLIN   DD DSNAME=&LOADSET,DISP=(OLD,DELETE)                         00009400
+//         DD DDNAME=SYSIN                                              00009500
+//SYSPUNCH DD SYSOUT=*                                                  00009600
+//SYSLMOD  DD DSNAME=&PDSLT(&PROG),DISP=SHR                             00009700
+//SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                               00009800
+//SYSUT1   DD UNIT=(SYSDA,SEP=(SYSLIN,SYSLMOD)),SPACE=(1024,(50,20))    00009900
+//SYSPRINT DD DSNAME=&&JOBLST,DISP=(MOD,PASS)                           00010000
+//*                                                                     00010100
+//* ************************************************************        00010200
+//*                                                                     00010300
+//* PASOS PRTLST/ARCHLST : CORREN SIEMPRE, AUN SI LA COMPILACION O EL   00010400
+//*                      LINKEDIT FALLARON, PORQUE EL LISTADO ES EL     00010500
+//*                      DIAGNOSTICO. PRTLST LO MANDA A SYSOUT PARA     00010600
+//*                      REVISION INMEDIATA; ARCHLST LO ARCHIVA COMO    00010700
+//*                      UN MIEMBRO PERMANENTE POR PROGRAMA EN &PDSDOC  00010800
+//*                                                                     00010900
+//* ************************************************************        00011000
+//PRTLST   EXEC PGM=IEBGENER                                            00011100
+//SYSPRINT DD SYSOUT=&SOUT                                              00011200
+//SYSIN    DD DUMMY                                                     00011300
+//SYSUT1   DD DSNAME=&&JOBLST,DISP=(OLD,PASS)                           00011400
+//SYSUT2   DD SYSOUT=&SOUT                                              00011500
+//*                                                                     00011600
+//ARCHLST  EXEC PGM=IEBGENER                                            00011700
+//SYSPRINT DD SYSOUT=&SOUT                                              00011800
+//SYSIN    DD DUMMY                                                     00011900
+//SYSUT1   DD DSNAME=&&JOBLST,DISP=(OLD,DELETE)                         00012000
+//SYSUT2   DD DSNAME=&PDSDOC(&PROG),DISP=SHR                            00012100
+//*                                                                     00012200
+//* ************************************************************        00012300
+//*                                                                     00012400
+//* PASOS COMPFAIL/LINKFAIL/BUILDOK : MARCAN EN EL JOBLOG UN MENSAJE    00012500
+//*                      DE PASA/FALLA VISIBLE PARA EL OPERADOR, YA     00012600
+//*                      QUE UN LKED SALTADO POR COND SE VE IGUAL QUE   00012700
+//*                      UNA CORRIDA LIMPIA SI NADIE REVISA SYSPRINT    00012800
+//*                                                                     00012900
+//* ************************************************************        00013000
+//COMPFAIL EXEC PGM=IEBGENER,COND=(4,GE,IKFCBL01)                       00013100
+//SYSPRINT DD SYSOUT=&SOUT                                              00013200
+//SYSIN    DD DUMMY                                                     00013300
+//SYSUT2   DD SYSOUT=&SOUT                                              00013400
+//SYSUT1   DD *                                                         00013500
+COMPILE FAILED - &PROG - REVISAR SYSPRINT DE IKFCBL01                   00013600
+/*                                                                      00013700
+//*                                                                     00013800
+//LINKFAIL EXEC PGM=IEBGENER,COND=((4,LT,IKFCBL01),(4,GE,LKED))         00013900
+//SYSPRINT DD SYSOUT=&SOUT                                              00014000
+//SYSIN    DD DUMMY                                                     00014100
+//SYSUT2   DD SYSOUT=&SOUT                                              00014200
+//SYSUT1   DD *                                                         00014300
+LINK FAILED - &PROG - REVISAR SYSPRINT DE LKED                          00014400
+/*                                                                      00014500
+//*                                                                     00014600
+//BUILDOK  EXEC PGM=IEBGENER,COND=((4,LT,IKFCBL01),(4,LT,LKED))         00014700
+//SYSPRINT DD SYSOUT=&SOUT                                              00014800
+//SYSIN    DD DUMMY                                                     00014900
+//SYSUT2   DD SYSOUT=&SOUT                                              00015000
+//SYSUT1   DD *                                                         00015100
+SUCCESS - &PROG - COMPILADO Y LINKEDITADO CORRECTAMENTE                 00015200
+/*                                                                      00015300
+//*                                                                     00015400
+//* ************************************************************        00015500
+//*                                                                     00015600
+//* PASO GO            : SI GO='Y' Y LOS PASOS ANTERIORES FUERON        00015700
+//*                      EXITOSOS, EJECUTA EL MODULO DE CARGA DE        00015800
+//*                      PRUEBAS RECIEN LINKEDITADO EN &PDSLT. SOLO     00015900
+//*                      CODIFICA STEPLIB/SYSOUT PORQUE &PROG ES        00016000
+//*                      GENERICO SOBRE LOS CUATRO PROGRAMAS DEL        00016100
+//*                      CURSO - EL JOB QUE INVOCA ESTE PROC DEBE       00016200
+//*                      AGREGAR LAS TARJETAS //GO.ddname PROPIAS DEL   00016300
+//*                      PROGRAMA QUE SE ESTE CORRIENDO, SI NO EL PASO  00016400
+//*                      ABENDEA POR DD FALTANTE:                       00016500
+//*                        CONVE   - //GO.CONVFILE, //GO.MSTRFILE,      00016600
+//*                                  //GO.RPTFILE                       00016700
+//*                        ARITM   - //GO.TRANFILE, //GO.AUDFILE,       00016800
+//*                                  //GO.EXCPFILE                      00016900
+//*                        IFELSE  - //GO.COMPFILE, //GO.EXCPFILE       00017000
+//*                        PERFORM - //GO.PARMCARD, //GO.RESTFILE,      00017100
+//*                                  //GO.PERFLOG                       00017200
+//*                                                                     00017300
+//* ************************************************************        00017400
+// IF (&GO = 'Y') THEN                                                  00017500
+//GO       EXEC PGM=&PROG,COND=((4,LT,IKFCBL01),(4,LT,LKED))            00017600
+//STEPLIB  DD DSNAME=&PDSLT,DISP=SHR                                    00017700
+//SYSOUT   DD SYSOUT=&SOUT                                              00017800
+// ENDIF                                                                00017900
+//*                                                                     00018000
+//* ************************************************************        00018100
+//*                                                                     00018200
+//* PASOS TEST/REGRESS : SI TEST='Y' Y LOS PASOS ANTERIORES FUERON      00018300
+//*                      EXITOSOS, CORRE EL MODULO RECIEN LINKEDITADO   00018400
+//*                      EN &PDSLT CONTRA UN JUEGO DE ENTRADA CONOCIDO  00018500
+//*                      Y COMPARA SU SALIDA CONTRA UNA BASELINE YA     00018600
+//*                      VALIDADA, PARA DETECTAR UN CAMBIO DE           00018700
+//*                      COMPORTAMIENTO ANTES DE QUE LLEGUE A           00018800
+//*                      PRODUCCION. EL JOB QUE INVOCA ESTE PROC DEBE   00018900
+//*                      AGREGAR LAS TARJETAS DD PROPIAS DE &PROG:      00019000
+//*                        //TEST.ddname-entrada DD DSNAME=<BASELINE    00019100
+//*                            DE ENTRADA>,DISP=SHR                     00019200
+//*                        //TEST.ddname-salida   DD DSNAME=&&TESTOUT,  00019300
+//*                            DISP=(,PASS),UNIT=SYSDA,                 00019400
+//*                            SPACE=(80,(100,50)),DCB=...              00019500
+//*                        //REGRESS.SYSUT2 DD DSNAME=<BASELINE DE      00019600
+//*                            SALIDA YA VALIDADA>,DISP=SHR             00019700
+//*                      UN RC DISTINTO DE CERO EN REGRESS (IEBCOMPR)   00019800
+//*                      AVISA AL OPERADOR QUE LA SALIDA CAMBIO         00019900
+//*                      RESPECTO A LA BASELINE - ESTOS PASOS CORREN    00020000
+//*                      ANTES DE PROMOTE PARA QUE UN CAMBIO DE         00020100
+//*                      COMPORTAMIENTO DETECTADO POR REGRESS BLOQUEE   00020200
+//*                      LA PROMOCION A PRODUCCION (VER PASO PROMOTE)   00020300
+//*                                                                     00020400
+//* ************************************************************        00020500
+// IF (&TEST = 'Y') THEN                                                00020600
+//TEST     EXEC PGM=&PROG,COND=((4,LT,IKFCBL01),(4,LT,LKED))            00020700
+//STEPLIB  DD DSNAME=&PDSLT,DISP=SHR                                    00020800
+//SYSOUT   DD SYSOUT=&SOUT                                              00020900
+//*                                                                     00021000
+//REGRESS  EXEC PGM=IEBCOMPR,COND=((4,LT,IKFCBL01),(4,LT,LKED))         00021100
+//SYSPRINT DD SYSOUT=&SOUT                                              00021200
+//SYSUT1   DD DSNAME=&&TESTOUT,DISP=(OLD,DELETE)                        00021300
+// ENDIF                                                                00021400
+//*                                                                     00021500
+//* ************************************************************        00021600
+//*                                                                     00021700
+//* PASO PROMOTE       : SI PROMOTE='Y' Y LOS PASOS ANTERIORES FUERON   00021800
+//*                      EXITOSOS, PROMUEVE EL MODULO YA PROBADO DE LA  00021900
+//*                      LIBRERIA DE PRUEBAS &PDSLT A LA LIBRERIA DE    00022000
+//*                      PRODUCCION &PDSL - ASI UNA COMPILACION MALA    00022100
+//*                      NO PUEDE PISAR LO QUE CORRE EN PRODUCCION.     00022200
+//*                      SI TEST='Y' TAMBIEN CORRIO LA REGRESION, LA    00022300
+//*                      PROMOCION QUEDA CONDICIONADA A QUE REGRESS     00022400
+//*                      HAYA DADO RC LIMPIO                            00022500
+//*                                                                     00022600
+//* ************************************************************        00022700
+// IF (&PROMOTE = 'Y') THEN                                             00022800
+// IF (&TEST = 'Y') THEN                                                00022900
+//PROMOTE  EXEC PGM=IEBCOPY,COND=((4,LT,IKFCBL01),(4,LT,LKED),          00023000
+//           (4,LT,TEST),(4,LT,REGRESS))                                00023100
+// ELSE                                                                 00023200
+//PROMOTE  EXEC PGM=IEBCOPY,COND=((4,LT,IKFCBL01),(4,LT,LKED))          00023300
+// ENDIF                                                                00023400
+//SYSPRINT DD SYSOUT=&SOUT                                              00023500
+//SYSUT3   DD UNIT=SYSDA,SPACE=(TRK,(5,5))                              00023600
+//SYSUT4   DD UNIT=SYSDA,SPACE=(TRK,(5,5))                              00023700
+//TESTDD   DD DSNAME=&PDSLT,DISP=SHR                                    00023800
+//PRODDD   DD DSNAME=&PDSL,DISP=SHR                                     00023900
+//SYSIN    DD *                                                         00024000
+  COPY OUTDD=PRODDD,INDD=TESTDD                                         00024100
+  SELECT MEMBER=(&PROG)                                                 00024200
+/*                                                                      00024300
+// ENDIF                                                                00024400
+//*                                                                     00024500
+//* ************************************************************        00024600
+//* FIN DE PROCEDIMIENTO                                                00024700
+//* ************************************************************        00024800
