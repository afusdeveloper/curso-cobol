@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     EXCPRPT.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE        ASSIGN TO EXCPFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-EXCP-STAT.
+
+           SELECT REPORT-FILE           ASSIGN TO RPTFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-RPT-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPWS.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY SWTCHWS.
+           COPY ABNDWS.
+      *
+       77  WSV-EXCP-STAT                PIC X(02) VALUE ZEROS.
+       77  WSV-RPT-STAT                 PIC X(02) VALUE ZEROS.
+      *
+      *REPORTE - CONTROL DE PAGINACION
+       77  WSC-LINEAS-POR-PAGINA        PIC 9(02) VALUE 20.
+       77  WSV-LINEAS-IMPRESAS          PIC 9(02) VALUE ZEROS.
+       77  WSV-NUMERO-PAGINA            PIC 9(03) VALUE ZEROS.
+       77  WSV-FECHA-CORRIDA            PIC 9(06) VALUE ZEROS.
+       77  WSV-TOTAL-EXCEPCIONES        PIC 9(05) VALUE ZEROS.
+      *
+      *REPORTE - LINEAS DE ENCABEZADO Y DETALLE
+       01  RPT-ENCABEZADO-1.
+           05 FILLER                   PIC X(31) VALUE
+              'LISTADO DE EXCEPCIONES DEL DIA'.
+           05 FILLER                   PIC X(12) VALUE 'FECHA CORR: '.
+           05 RPTH1-FECHA              PIC 99/99/99.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE 'PAGINA: '.
+           05 RPTH1-PAGINA             PIC ZZ9.
+           05 FILLER                   PIC X(08) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-2.
+           05 FILLER                   PIC X(16) VALUE 'ID DE CORRIDA'.
+           05 FILLER                   PIC X(10) VALUE 'PROGRAMA'.
+           05 FILLER                   PIC X(12) VALUE 'REGISTRO'.
+           05 FILLER                   PIC X(42) VALUE 'RAZON'.
+
+       01  RPT-DETALLE.
+           05 RPTD-RUN-ID               PIC X(14).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPTD-PROGRAMA             PIC X(08).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPTD-ID-REGISTRO          PIC X(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPTD-RAZON                PIC X(40).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           MOVE 'EXCPRPT'               TO ABND-PROGRAMA
+           PERFORM 020-INICIO
+           PERFORM 030-PROCESO UNTIL WSS-FIN
+           PERFORM 080-FIN
+           GOBACK.
+
+       020-INICIO.
+           OPEN INPUT  EXCEPTION-FILE
+           IF WSV-EXCP-STAT NOT = '00'
+               MOVE '020-INICIO'          TO ABND-PARRAFO
+               STRING 'OPEN EXCEPTION-FILE FALLO - STATUS '
+                      WSV-EXCP-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WSV-RPT-STAT NOT = '00'
+               MOVE '020-INICIO'          TO ABND-PARRAFO
+               STRING 'OPEN REPORT-FILE FALLO - STATUS '
+                      WSV-RPT-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE
+           MOVE ZEROS TO WSV-NUMERO-PAGINA
+           MOVE 99    TO WSV-LINEAS-IMPRESAS
+           PERFORM 025-LEER.
+
+       025-LEER.
+           READ EXCEPTION-FILE
+               AT END   MOVE '0' TO WSS-SWITCHES
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       030-PROCESO.
+           ADD 1 TO WSV-TOTAL-EXCEPCIONES
+           IF WSV-LINEAS-IMPRESAS NOT < WSC-LINEAS-POR-PAGINA
+               PERFORM 040-ENCABEZADO
+           END-IF
+           PERFORM 050-DETALLE
+           PERFORM 025-LEER.
+
+       040-ENCABEZADO.
+           ADD 1                       TO WSV-NUMERO-PAGINA
+           MOVE WSV-FECHA-CORRIDA      TO RPTH1-FECHA
+           MOVE WSV-NUMERO-PAGINA      TO RPTH1-PAGINA
+           WRITE RPT-LINE FROM RPT-ENCABEZADO-1
+               AFTER ADVANCING PAGE
+           WRITE RPT-LINE FROM RPT-ENCABEZADO-2
+               AFTER ADVANCING 2 LINES
+           MOVE ZEROS                  TO WSV-LINEAS-IMPRESAS.
+
+       050-DETALLE.
+           MOVE EXCP-RUN-ID            TO RPTD-RUN-ID
+           MOVE EXCP-PROGRAMA          TO RPTD-PROGRAMA
+           MOVE EXCP-ID-REGISTRO       TO RPTD-ID-REGISTRO
+           MOVE EXCP-RAZON             TO RPTD-RAZON
+           WRITE RPT-LINE FROM RPT-DETALLE
+               AFTER ADVANCING 1 LINE
+           ADD 1                       TO WSV-LINEAS-IMPRESAS.
+
+       080-FIN.
+           DISPLAY 'TOTAL DE EXCEPCIONES DEL DIA: '
+               WSV-TOTAL-EXCEPCIONES
+           CLOSE EXCEPTION-FILE
+           CLOSE REPORT-FILE.
+
+           COPY ABNDPR.
