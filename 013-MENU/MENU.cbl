@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     MENU.
+       AUTHOR.                         AYMARA M FUSARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE             ASSIGN TO PARMCARD
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WSV-PARM-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY PARMWS.
+
+       WORKING-STORAGE SECTION.
+           COPY ABNDWS.
+      *
+       77  WSV-PARM-STAT                PIC X(02) VALUE ZEROS.
+      *
+       77  WSV-OPCION                   PIC 9(01) VALUE ZEROS.
+         88 WSV-OPT-CONVE                        VALUE 1.
+         88 WSV-OPT-ARITM                        VALUE 2.
+         88 WSV-OPT-IFELSE                       VALUE 3.
+         88 WSV-OPT-PERFORM                      VALUE 4.
+         88 WSV-OPT-SALIR                        VALUE 9.
+         88 WSV-OPT-VALIDA              VALUES 1 2 3 4 9.
+      *
+       77  WSV-DSN-ENTRADA              PIC X(44) VALUE SPACES.
+       77  WSV-TIMES-LIMIT              PIC 9(03) VALUE ZEROS.
+       77  WSV-UNTIL-LIMIT              PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           MOVE 'MENU'                  TO ABND-PROGRAMA
+           PERFORM 020-MOSTRAR-MENU UNTIL WSV-OPT-SALIR
+           GOBACK.
+
+       020-MOSTRAR-MENU.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY ' MENU DE PROGRAMAS DEL CURSO'
+           DISPLAY '   1. CONVE   - CONVENCIONES / MASCARAS DE EDICION'
+           DISPLAY '   2. ARITM   - ARITMETICA SOBRE TRANSACCIONES'
+           DISPLAY '   3. IFELSE  - COMPARACION DE ARCHIVOS'
+           DISPLAY '   4. PERFORM - CICLOS PARAMETRIZADOS'
+           DISPLAY '   9. SALIR'
+           DISPLAY '================================================'
+           DISPLAY 'TECLEE UNA OPCION: ' WITH NO ADVANCING
+           ACCEPT WSV-OPCION
+           IF NOT WSV-OPT-VALIDA
+               DISPLAY 'OPCION INVALIDA - INTENTE DE NUEVO'
+           ELSE
+               PERFORM 030-EJECUTAR-OPCION
+           END-IF.
+
+       030-EJECUTAR-OPCION.
+           EVALUATE TRUE
+               WHEN WSV-OPT-CONVE
+                   CALL 'CONVE'
+               WHEN WSV-OPT-ARITM
+                   PERFORM 040-PEDIR-DATASET
+                   CALL 'ARITM'
+               WHEN WSV-OPT-IFELSE
+                   PERFORM 040-PEDIR-DATASET
+                   CALL 'IFELSE'
+               WHEN WSV-OPT-PERFORM
+                   PERFORM 050-PEDIR-LIMITES
+                   CALL 'PERFORM'
+               WHEN WSV-OPT-SALIR
+                   DISPLAY 'FIN DEL MENU'
+           END-EVALUATE.
+
+      *EL ARCHIVO DE ENTRADA SE ASIGNA POR JCL (TRANFILE/COMPFILE) YA
+      *QUE ESTE PASO YA ESTA CORRIENDO - SE DEJA CONSTANCIA DEL DSN
+      *PEDIDO AL OPERADOR PARA QUE COINCIDA CON LA DD DEL STEP
+       040-PEDIR-DATASET.
+           DISPLAY 'DATASET DE ENTRADA A PROCESAR: ' WITH NO ADVANCING
+           ACCEPT WSV-DSN-ENTRADA
+           DISPLAY 'SE USARA EL DD YA ASIGNADO AL STEP PARA ESE '
+                   'DATASET: ' WSV-DSN-ENTRADA.
+
+      *GRABA LA TARJETA DE PARAMETROS QUE PERFORM LEE AL INICIAR
+       050-PEDIR-LIMITES.
+           DISPLAY 'LIMITE DE VECES (PERFORM TIMES): ' WITH NO
+               ADVANCING
+           ACCEPT WSV-TIMES-LIMIT
+           DISPLAY 'LIMITE DE INCREMENTO (PERFORM UNTIL): ' WITH NO
+               ADVANCING
+           ACCEPT WSV-UNTIL-LIMIT
+           OPEN OUTPUT PARM-FILE
+           IF WSV-PARM-STAT NOT = '00'
+               MOVE '050-PEDIR-LIMIT'      TO ABND-PARRAFO
+               STRING 'OPEN PARM-FILE FALLO - STATUS '
+                      WSV-PARM-STAT DELIMITED BY SIZE
+                      INTO ABND-CONDICION
+               PERFORM 999-ABEND
+           END-IF
+           MOVE WSV-TIMES-LIMIT         TO PARM-TIMES-LIMIT
+           MOVE WSV-UNTIL-LIMIT         TO PARM-UNTIL-LIMIT
+           WRITE PARM-RECORD
+           CLOSE PARM-FILE.
+
+           COPY ABNDPR.
